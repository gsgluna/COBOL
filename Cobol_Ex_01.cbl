@@ -2,82 +2,786 @@
       * Program name:    CBL0002
       * Original author: SAMUEL LUNA
       *
+      * Modification history:
+      *   2026-08-09 MNT  Converted from an interactive console demo to
+      *                    a batch job driven from a transaction file.
+      *                    See remaining history entries below as the
+      *                    batch job was hardened over time.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CBL0002.
       *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT SAIDA-FILE ASSIGN TO SAIDAOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+           SELECT EXCECOES-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT GL-FILE ASSIGN TO GLOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * TRANS-FILE - one number pair per record, replaces the old
+      * ACCEPT WS-N01 / WS-N02 FROM CONSOLE pair.
+      * The first record on the file is always a control record (TIPO
+      * "C") carrying the operator header; every record after that is a
+      * detail record (TIPO "D") carrying one TD-N01/TD-N02 pair, except
+      * for the very last record, a trailer (TIPO "T") carrying the
+      * control total the batch's WS-SOMA results must reconcile to.
+      *----------------------------------------------------------------
+      * TR-CAMPO-2 is followed by four S/N flags that pick which of the
+      * SOMA/SUBTRACAO/MULTIPLICACAO/DIVISAO result lines get printed;
+      * a space in any flag defaults to "S" so older control records
+      * without them still print everything.
+      *----------------------------------------------------------------
+      * TR-OPERADOR/TR-CAMPO-1/TR-CAMPO-2 are PIC X(36), not X(50): the
+      * operator header line built in 2000-PROCESSA-CONTROLE only has
+      * room to carry 36 bytes of each (see WS-NOMESAM's sizing note in
+      * WORKING-STORAGE), so the file format is sized to what the
+      * program can actually preserve end to end instead of advertising
+      * 50 bytes and silently truncating 14 of them on every MOVE.
+      *----------------------------------------------------------------
+       FD  TRANS-FILE
+           RECORD CONTAINS 155 CHARACTERS.
+       01  TR-REG-CONTROLE.
+           05  TR-TIPO-REG        PIC X(01).
+           05  TR-OPERADOR        PIC X(36).
+           05  TR-CAMPO-1         PIC X(36).
+           05  TR-CAMPO-2         PIC X(36).
+           05  TR-FLAG-SOMA       PIC X(01).
+           05  TR-FLAG-SUBTRACAO  PIC X(01).
+           05  TR-FLAG-MULT       PIC X(01).
+           05  TR-FLAG-DIVISAO    PIC X(01).
+           05  FILLER             PIC X(42).
+       01  TR-REG-DETALHE REDEFINES TR-REG-CONTROLE.
+           05  TD-TIPO-REG        PIC X(01).
+           05  TD-N01             PIC X(02).
+           05  TD-N02             PIC X(02).
+           05  FILLER             PIC X(150).
+       01  TR-REG-TRAILER REDEFINES TR-REG-CONTROLE.
+           05  TT-TIPO-REG        PIC X(01).
+           05  TT-TOTAL-CONTROLE  PIC 9(09).
+           05  FILLER             PIC X(145).
+      *----------------------------------------------------------------
+      * SAIDA-FILE - one report line per record processed.
+      *----------------------------------------------------------------
+       FD  SAIDA-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SAIDA-RECORD           PIC X(132).
+      *----------------------------------------------------------------
+      * EXCECOES-FILE - one line per transaction record that could not
+      * be processed (e.g. WS-N02 of zero for DIVISAO).
+      *----------------------------------------------------------------
+       FD  EXCECOES-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCP-RECORD             PIC X(132).
+      *----------------------------------------------------------------
+      * AUDITORIA-FILE - one record per transaction processed, appended
+      * across runs so every day's processing can be reconciled later.
+      *----------------------------------------------------------------
+       FD  AUDITORIA-FILE
+           RECORD CONTAINS 36 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUDIT-DATA              PIC X(10).
+           05  AUDIT-N01               PIC 9(02).
+           05  AUDIT-N02               PIC 9(02).
+           05  AUDIT-SOMA              PIC S9(06)
+                                        SIGN LEADING SEPARATE.
+           05  AUDIT-SUBTRACAO         PIC S9(06)
+                                        SIGN LEADING SEPARATE.
+           05  AUDIT-MULTIPLICACAO     PIC 9(04).
+           05  AUDIT-DIVISAO           PIC 9(02)V99.
+      *----------------------------------------------------------------
+      * CHECKPOINT-FILE - one record per WS-CKPT-INTERVALO (every
+      * record - see its note in WORKING-STORAGE) so a restarted run
+      * can skip forward instead of starting at record 1. Records
+      * accumulate; the LAST one read back is the live checkpoint.
+      * CKPT-ACUM-SOMA carries WS-ACUM-SOMA as of that checkpoint so a
+      * restarted run resumes the control-total reconciliation from
+      * where the earlier run left off, instead of restarting
+      * WS-ACUM-SOMA at zero.
+      *----------------------------------------------------------------
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  CKPT-RECORD.
+           05  CKPT-CONTADOR           PIC 9(09).
+           05  CKPT-CHAVE              PIC 9(04).
+           05  CKPT-ACUM-SOMA          PIC 9(09).
+      *----------------------------------------------------------------
+      * GL-FILE - one fixed-format posting line per detail record, for
+      * the downstream general ledger posting job: processing date, the
+      * two inputs, and the SOMA/DIVISAO results. RECORD CONTAINS is
+      * set to the true 25-byte length of GL-RECORD below, not padded
+      * out further - GL-FILE is ORGANIZATION LINE SEQUENTIAL, so any
+      * trailing FILLER would be stripped as trailing spaces on every
+      * WRITE and never reach disk. If the downstream posting job
+      * expects a longer, blank-padded fixed record, it must be told
+      * this feed is newline-delimited at 25 bytes, or GL-FILE needs to
+      * move to ORGANIZATION SEQUENTIAL with a matching fixed-length
+      * read on its side.
+      *----------------------------------------------------------------
+       FD  GL-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+       01  GL-RECORD.
+           05  GL-DATA                 PIC X(10).
+           05  GL-N01                  PIC 9(02).
+           05  GL-N02                  PIC 9(02).
+           05  GL-SOMA                 PIC S9(06)
+                                       SIGN LEADING SEPARATE.
+           05  GL-DIVISAO              PIC 9(02)V99.
+      *****************************************************************
        WORKING-STORAGE SECTION.
        77 WS-N01             PIC 9(02) VALUE ZEROS.
        77 WS-N02             PIC 9(02) VALUE ZEROS.
-       77 WS-SOMA            PIC Z(03) VALUE ZEROS.
-       77 WS-SUBTRACAO       PIC S9(02) VALUE ZEROS.
+       77 WS-SOMA            PIC -ZZZ,ZZ9 VALUE ZEROS.
+       77 WS-SUBTRACAO       PIC -ZZZ,ZZ9 VALUE ZEROS.
        77 WS-MULTIPLICACAO   PIC 9(04) VALUE ZEROS.
        77 WS-DIVISAO         PIC 9(02)V99 VALUE ZEROS.
 
-       77 WS-NOMESAM         PIC X(50) VALUE SPACES.
-       77 WS-NOMESAMCAMPO-1  PIC X(50) VALUE SPACES.
-       77 WS-NOMESAMCAMPO-2  PIC X(50) VALUE SPACES.
+      * Sized at 36 bytes each so "OPERADOR: " + field + " REF1: " +
+      * field + " REF2: " + field (24 bytes of labels + 3 fields) adds
+      * up to exactly 132 bytes, the width of WS-LINHA-SAIDA/SAIDA-FILE.
+       77 WS-NOMESAM         PIC X(36) VALUE SPACES.
+       77 WS-NOMESAMCAMPO-1  PIC X(36) VALUE SPACES.
+       77 WS-NOMESAMCAMPO-2  PIC X(36) VALUE SPACES.
 
        77 WS-DATA            PIC X(10) VALUE SPACES.
+
+       77 WS-LINHA-SAIDA     PIC X(132) VALUE SPACES.
+       77 WS-LINHA-EXCP      PIC X(132) VALUE SPACES.
+
+       77 WS-TRANS-STATUS    PIC X(02) VALUE "00".
+       77 WS-SAIDA-STATUS    PIC X(02) VALUE "00".
+       77 WS-EXCP-STATUS     PIC X(02) VALUE "00".
+       77 WS-AUDIT-STATUS    PIC X(02) VALUE "00".
+       77 WS-CKPT-STATUS     PIC X(02) VALUE "00".
+       77 WS-GL-STATUS       PIC X(02) VALUE "00".
+
+      * MAXIMO is 95, not 99: a 2-digit NUMERIC field is already
+      * guaranteed to be 00-99, so the range check only has teeth if it
+      * enforces something narrower than the field's native width -
+      * here, that operands of 96-99 are out of the expected business
+      * range. MINIMO is left at the field's native floor of 00 so
+      * WS-N02 can still reach DIVISAO as zero and exercise its own
+      * zero guard.
+       77 WS-LIMITE-MINIMO   PIC 9(02) VALUE 00.
+       77 WS-LIMITE-MAXIMO   PIC 9(02) VALUE 95.
+
+       77 WS-ACUM-SOMA           PIC 9(09) COMP VALUE ZERO.
+       77 WS-TOTAL-INFORMADO     PIC 9(09) COMP VALUE ZERO.
+       77 WS-ACUM-SOMA-ED        PIC Z(08)9 VALUE ZEROS.
+       77 WS-TOTAL-INFORMADO-ED  PIC Z(08)9 VALUE ZEROS.
+
+      * WS-CKPT-INTERVALO is 1, not a larger batch size: SAIDA-FILE,
+      * EXCECOES-FILE, AUDITORIA-FILE and GL-FILE are all written as
+      * each record is processed, but a RESTART only skips forward to
+      * the last checkpoint's record count. Checkpointing any less
+      * often than every record would let a restarted run re-process
+      * records already written to those four files and append a
+      * second, duplicate set of lines/postings for them - most
+      * importantly a duplicate GL-FILE posting, which is the one
+      * downstream feed request 009 exists to make reliable. Writing a
+      * checkpoint per record keeps that window at zero.
+       77 WS-CONTADOR-REGISTROS PIC 9(09) COMP VALUE ZERO.
+       77 WS-CKPT-INTERVALO     PIC 9(09) COMP VALUE 1.
+       77 WS-CKPT-RESTO         PIC 9(09) COMP VALUE ZERO.
+       77 WS-CKPT-CONTADOR-LIDO PIC 9(09) COMP VALUE ZERO.
+       77 WS-CKPT-ACUM-LIDO     PIC 9(09) COMP VALUE ZERO.
+
+       77 WS-PARM-LINHA      PIC X(80) VALUE SPACES.
+
+       77 WS-SW-FIM-ARQUIVO  PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO            VALUE "S".
+           88 NAO-FIM-ARQUIVO        VALUE "N".
+
+       77 WS-SW-FIM-CKPT     PIC X(01) VALUE "N".
+           88 FIM-CHECKPOINT         VALUE "S".
+
+       77 WS-SW-REGISTRO-OK  PIC X(01) VALUE "S".
+           88 REGISTRO-VALIDO        VALUE "S".
+           88 REGISTRO-INVALIDO      VALUE "N".
+
+       77 WS-SW-RESTART      PIC X(01) VALUE "N".
+           88 MODO-RESTART           VALUE "S".
+
+       77 WS-SW-ABORTAR      PIC X(01) VALUE "N".
+           88 ABORTAR-JOB            VALUE "S".
+
+       77 WS-SW-CKPT-ABERTO  PIC X(01) VALUE "N".
+           88 CHECKPOINT-ABERTO     VALUE "S".
+
+       77 WS-SW-EXEC-SOMA        PIC X(01) VALUE "S".
+           88 EXECUTA-SOMA             VALUE "S".
+       77 WS-SW-EXEC-SUBTRACAO   PIC X(01) VALUE "S".
+           88 EXECUTA-SUBTRACAO        VALUE "S".
+       77 WS-SW-EXEC-MULT        PIC X(01) VALUE "S".
+           88 EXECUTA-MULT             VALUE "S".
+       77 WS-SW-EXEC-DIVISAO     PIC X(01) VALUE "S".
+           88 EXECUTA-DIVISAO          VALUE "S".
+
+       77 WS-SW-DIVISAO-ZERO     PIC X(01) VALUE "N".
+           88 DIVISAO-COM-ZERO         VALUE "S".
       ******************************************************************
        PROCEDURE DIVISION.
 
-               DISPLAY "OL�, MUNDO!".
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - drive the batch run end to end. ABORTAR-JOB is
+      * checked after every step that can set it (a file that will not
+      * open, a missing/misplaced control record, a CHECKPOINT-FILE
+      * that cannot be read or written); once set, GO TO 0000-EXIT
+      * skips straight to GOBACK without running 8000-FINALIZACAO, so
+      * a run that never got all its files open, or that stopped
+      * partway through, does not also truncate CHECKPOINT-FILE and
+      * erase a still-valid checkpoint from an earlier, unrelated run.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
 
-               DISPLAY "Digite o primeiro n�mero ...".
+           PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+           IF ABORTAR-JOB
+               GO TO 0000-EXIT
+           END-IF.
 
-               ACCEPT WS-N01 FROM CONSOLE.
+           PERFORM 2000-PROCESSA-CONTROLE THRU 2000-EXIT.
+           IF ABORTAR-JOB
+               GO TO 0000-EXIT
+           END-IF.
 
-               DISPLAY "Digite o segundo n�mero ...".
+           IF MODO-RESTART
+               PERFORM 2500-LOCALIZA-CHECKPOINT THRU 2500-EXIT
+               IF ABORTAR-JOB
+                   GO TO 0000-EXIT
+               END-IF
+               PERFORM 2600-AVANCA-REGISTRO THRU 2600-EXIT
+                   WS-CKPT-CONTADOR-LIDO TIMES
+               MOVE WS-CKPT-CONTADOR-LIDO TO WS-CONTADOR-REGISTROS
+               MOVE WS-CKPT-ACUM-LIDO TO WS-ACUM-SOMA
+           END-IF.
 
-               ACCEPT WS-N02 FROM CONSOLE.
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
 
-               DISPLAY "N�MERO 1 = " WS-N01.
-               DISPLAY "N�MERO 2 = " WS-N02.
+           PERFORM 3000-PROCESSA-TRANSACAO THRU 3000-EXIT
+               UNTIL FIM-ARQUIVO OR ABORTAR-JOB.
+           IF ABORTAR-JOB
+               GO TO 0000-EXIT
+           END-IF.
 
-               COMPUTE WS-SOMA = WS-N01 + WS-N02.
-               COMPUTE WS-SUBTRACAO  = WS-N01 - WS-N02.
-               COMPUTE WS-MULTIPLICACAO  = WS-N01 * WS-N02.
-               COMPUTE WS-DIVISAO  = WS-N01 / WS-N02.
+           PERFORM 4000-RECONCILIACAO THRU 4000-EXIT.
+
+           PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+
+       0000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INICIALIZACAO - find out up front whether this is a
+      * RESTART run, then open the batch files accordingly and prime
+      * the loop by reading the first transaction record. Any file
+      * that fails to open cleanly (not just TRANSIN) sets ABORTAR-JOB
+      * and returns immediately instead of letting the OPEN's failure
+      * ride into the rest of the job; 0000-MAINLINE skips straight to
+      * GOBACK when ABORTAR-JOB is set.
+      *----------------------------------------------------------------
+       1000-INICIALIZACAO.
+
+           DISPLAY "OLA, MUNDO!".
+
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           IF WS-PARM-LINHA (1:7) = "RESTART"
+               SET MODO-RESTART TO TRUE
+               DISPLAY "MODO RESTART ATIVADO"
+           END-IF.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERRO - TRANSIN INDISPONIVEL - FILE STATUS = "
+                   WS-TRANS-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+
+      * A RESTART run must not truncate the files a pre-crash run
+      * already wrote to - SAIDA-FILE/EXCECOES-FILE/GL-FILE are opened
+      * EXTEND (falling back to OUTPUT the first time one does not yet
+      * exist) so a restarted run's output is the union of the
+      * pre-crash and post-restart records, the same EXTEND-with-
+      * fallback pattern AUDITORIA-FILE already uses below. Any file
+      * status other than "00" surviving the fallback - not just a
+      * repeat of "35" - means the file genuinely could not be opened
+      * and the job must not continue writing into a closed handle.
+           IF MODO-RESTART
+               OPEN EXTEND SAIDA-FILE
+               IF WS-SAIDA-STATUS = "35"
+                   OPEN OUTPUT SAIDA-FILE
+               END-IF
+               OPEN EXTEND EXCECOES-FILE
+               IF WS-EXCP-STATUS = "35"
+                   OPEN OUTPUT EXCECOES-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SAIDA-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           IF WS-SAIDA-STATUS NOT = "00"
+               DISPLAY "ERRO - SAIDAOUT INDISPONIVEL - FILE STATUS = "
+                   WS-SAIDA-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "ERRO - EXCPOUT INDISPONIVEL - FILE STATUS = "
+                   WS-EXCP-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO - AUDITLOG INDISPONIVEL - FILE STATUS = "
+                   WS-AUDIT-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF MODO-RESTART
+               OPEN EXTEND GL-FILE
+               IF WS-GL-STATUS = "35"
+                   OPEN OUTPUT GL-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-FILE
+           END-IF.
+
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "ERRO - GLOUT INDISPONIVEL - FILE STATUS = "
+                   WS-GL-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+
+           ACCEPT WS-DATA FROM DAY YYYYDDD.
+           DISPLAY "DATA DO PROCESSAMENTO = " WS-DATA.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESSA-CONTROLE - read the leading control record off
+      * TRANS-FILE, turn TR-OPERADOR/TR-CAMPO-1/TR-CAMPO-2 into the
+      * operator header printed above the batch's results, and pick up
+      * the four S/N flags that decide which results get printed. A
+      * file not actually led by a control record (TR-TIPO-REG not
+      * "C") cannot be read reliably as anything else, so this aborts
+      * the job rather than misinterpreting a detail or trailer record
+      * as the header.
+      *----------------------------------------------------------------
+       2000-PROCESSA-CONTROLE.
+
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
+
+           IF TR-TIPO-REG NOT = "C"
+               MOVE SPACES TO WS-LINHA-EXCP
+               STRING "REGISTRO DE CONTROLE AUSENTE OU INVALIDO - TIPO="
+                   TR-TIPO-REG DELIMITED BY SIZE INTO WS-LINHA-EXCP
+               WRITE EXCP-RECORD FROM WS-LINHA-EXCP
+               DISPLAY WS-LINHA-EXCP
+               SET ABORTAR-JOB TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE TR-OPERADOR  TO WS-NOMESAM.
+           MOVE TR-CAMPO-1   TO WS-NOMESAMCAMPO-1.
+           MOVE TR-CAMPO-2   TO WS-NOMESAMCAMPO-2.
+
+           MOVE TR-FLAG-SOMA       TO WS-SW-EXEC-SOMA.
+           MOVE TR-FLAG-SUBTRACAO  TO WS-SW-EXEC-SUBTRACAO.
+           MOVE TR-FLAG-MULT       TO WS-SW-EXEC-MULT.
+           MOVE TR-FLAG-DIVISAO    TO WS-SW-EXEC-DIVISAO.
+
+           IF WS-SW-EXEC-SOMA = SPACE
+               MOVE "S" TO WS-SW-EXEC-SOMA
+           END-IF.
+           IF WS-SW-EXEC-SUBTRACAO = SPACE
+               MOVE "S" TO WS-SW-EXEC-SUBTRACAO
+           END-IF.
+           IF WS-SW-EXEC-MULT = SPACE
+               MOVE "S" TO WS-SW-EXEC-MULT
+           END-IF.
+           IF WS-SW-EXEC-DIVISAO = SPACE
+               MOVE "S" TO WS-SW-EXEC-DIVISAO
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "OPERADOR: " WS-NOMESAM " REF1: " WS-NOMESAMCAMPO-1
+               " REF2: " WS-NOMESAMCAMPO-2 DELIMITED BY SIZE
+               INTO WS-LINHA-SAIDA.
+           WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA.
+           DISPLAY WS-LINHA-SAIDA.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-LOCALIZA-CHECKPOINT - read CHECKPOINT-FILE end to end and
+      * keep the LAST record, which is the most recent checkpoint, in
+      * WS-CKPT-CONTADOR-LIDO. A missing file means a restart of a run
+      * that never reached its first checkpoint, so zero is kept; any
+      * other abnormal file status is a genuine failure and aborts the
+      * job instead of silently restarting from record 1.
+      *----------------------------------------------------------------
+       2500-LOCALIZA-CHECKPOINT.
+
+           MOVE ZERO TO WS-CKPT-CONTADOR-LIDO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               GO TO 2500-EXIT
+           END-IF.
 
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERRO - CKPTFILE INDISPONIVEL - FILE STATUS = "
+                   WS-CKPT-STATUS
+               SET ABORTAR-JOB TO TRUE
+               GO TO 2500-EXIT
+           END-IF.
 
-           PERFORM MULTIPLICACAO THRU FIM-MULTIPLICACAO.
-           PERFORM SUBTRACAO THRU FIM-SUBTRACAO.
-           PERFORM SOMA THRU FIM-SOMA.
-           PERFORM DIVISAO THRU FIM-DIVISAO.
+           MOVE "N" TO WS-SW-FIM-CKPT.
+           PERFORM 2510-LER-CHECKPOINT THRU 2510-EXIT
+               UNTIL FIM-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
 
+       2500-EXIT.
+           EXIT.
+
+       2510-LER-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END MOVE "S" TO WS-SW-FIM-CKPT
+           END-READ.
+
+           IF NOT FIM-CHECKPOINT
+               MOVE CKPT-CONTADOR TO WS-CKPT-CONTADOR-LIDO
+               MOVE CKPT-ACUM-SOMA TO WS-CKPT-ACUM-LIDO
+           END-IF.
+
+       2510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-AVANCA-REGISTRO - discard one detail record from TRANS-FILE
+      * without processing it, so a restarted run can skip forward to
+      * where the last checkpoint left off.
+      *----------------------------------------------------------------
+       2600-AVANCA-REGISTRO.
+
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
+
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PROCESSA-TRANSACAO - one pass of the batch loop: move the
+      * current record into WS-N01/WS-N02, run the four existing
+      * calculation paragraphs and read the next record.
+      *----------------------------------------------------------------
+       3000-PROCESSA-TRANSACAO.
+
+           ADD 1 TO WS-CONTADOR-REGISTROS.
+
+           PERFORM 3050-VALIDA-TRANSACAO THRU 3050-EXIT.
+
+           IF REGISTRO-VALIDO
+               PERFORM MULTIPLICACAO THRU FIM-MULTIPLICACAO
+               PERFORM SUBTRACAO THRU FIM-SUBTRACAO
+               PERFORM SOMA THRU FIM-SOMA
+               PERFORM DIVISAO THRU FIM-DIVISAO
+               PERFORM 3200-GRAVA-AUDITORIA THRU 3200-EXIT
+               IF NOT DIVISAO-COM-ZERO
+                   PERFORM 3400-GRAVA-GL THRU 3400-EXIT
+               END-IF
+           END-IF.
+
+           DIVIDE WS-CONTADOR-REGISTROS BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-RESTO REMAINDER WS-CKPT-RESTO.
+           IF WS-CKPT-RESTO = ZERO
+               PERFORM 3300-GRAVA-CHECKPOINT THRU 3300-EXIT
+           END-IF.
+
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3300-GRAVA-CHECKPOINT - append the current record count/key to
+      * CHECKPOINT-FILE; opened EXTEND once per run (OUTPUT the first
+      * time the file does not yet exist) and left open until
+      * 8000-FINALIZACAO.
+      *----------------------------------------------------------------
+       3300-GRAVA-CHECKPOINT.
+
+           IF NOT CHECKPOINT-ABERTO
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO - CKPTFILE INDISPONIVEL - STATUS = "
+                       WS-CKPT-STATUS
+                   SET ABORTAR-JOB TO TRUE
+                   GO TO 3300-EXIT
+               END-IF
+               SET CHECKPOINT-ABERTO TO TRUE
+           END-IF.
+
+           MOVE WS-CONTADOR-REGISTROS TO CKPT-CONTADOR.
+           COMPUTE CKPT-CHAVE = WS-N01 * 100 + WS-N02.
+           MOVE WS-ACUM-SOMA TO CKPT-ACUM-SOMA.
+           WRITE CKPT-RECORD.
+
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3050-VALIDA-TRANSACAO - confirm the current record is actually a
+      * detail record (TD-TIPO-REG = "D") and that TD-N01/TD-N02 are
+      * numeric and within the expected WS-LIMITE-MINIMO/
+      * WS-LIMITE-MAXIMO range before they are trusted by the
+      * calculation paragraphs; anything else is logged to
+      * EXCECOES-FILE and the record is skipped.
+      *----------------------------------------------------------------
+       3050-VALIDA-TRANSACAO.
+
+           SET REGISTRO-VALIDO TO TRUE.
+
+           IF TD-TIPO-REG NOT = "D"
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE SPACES TO WS-LINHA-EXCP
+               STRING "REGISTRO COM TIPO INESPERADO - TIPO="
+                   TD-TIPO-REG DELIMITED BY SIZE INTO WS-LINHA-EXCP
+               WRITE EXCP-RECORD FROM WS-LINHA-EXCP
+               GO TO 3050-EXIT
+           END-IF.
+
+           IF TD-N01 NOT NUMERIC OR TD-N02 NOT NUMERIC
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE SPACES TO WS-LINHA-EXCP
+               STRING "ENTRADA NAO NUMERICA - N01=" TD-N01
+                   " N02=" TD-N02 DELIMITED BY SIZE
+                   INTO WS-LINHA-EXCP
+               WRITE EXCP-RECORD FROM WS-LINHA-EXCP
+               GO TO 3050-EXIT
+           END-IF.
+
+           MOVE TD-N01 TO WS-N01.
+           MOVE TD-N02 TO WS-N02.
+
+           IF WS-N01 < WS-LIMITE-MINIMO OR WS-N01 > WS-LIMITE-MAXIMO
+               OR WS-N02 < WS-LIMITE-MINIMO OR WS-N02 > WS-LIMITE-MAXIMO
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE SPACES TO WS-LINHA-EXCP
+               STRING "ENTRADA FORA DA FAIXA - N01=" WS-N01
+                   " N02=" WS-N02 DELIMITED BY SIZE
+                   INTO WS-LINHA-EXCP
+               WRITE EXCP-RECORD FROM WS-LINHA-EXCP
+           END-IF.
+
+       3050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-GRAVA-AUDITORIA - append one record to AUDITORIA-FILE with
+      * today's run date and the four results just computed.
+      *----------------------------------------------------------------
+       3200-GRAVA-AUDITORIA.
+
+           MOVE WS-DATA           TO AUDIT-DATA.
+           MOVE WS-N01            TO AUDIT-N01.
+           MOVE WS-N02            TO AUDIT-N02.
+           MOVE WS-SOMA           TO AUDIT-SOMA.
+           MOVE WS-SUBTRACAO      TO AUDIT-SUBTRACAO.
+           MOVE WS-MULTIPLICACAO  TO AUDIT-MULTIPLICACAO.
+           MOVE WS-DIVISAO        TO AUDIT-DIVISAO.
+           WRITE AUDIT-RECORD.
+
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3400-GRAVA-GL - write one posting line to GL-FILE for the
+      * downstream general ledger job: run date, the two inputs, and
+      * the SOMA/DIVISAO results. Only PERFORMed for a record whose
+      * DIVISAO was actually computed - 3000-PROCESSA-TRANSACAO skips
+      * this paragraph when DIVISAO-COM-ZERO, so a record that hit the
+      * WS-N02 zero guard never posts a false zero to the ledger.
+      *----------------------------------------------------------------
+       3400-GRAVA-GL.
+
+           MOVE WS-DATA      TO GL-DATA.
+           MOVE WS-N01       TO GL-N01.
+           MOVE WS-N02       TO GL-N02.
+           MOVE WS-SOMA      TO GL-SOMA.
+           MOVE WS-DIVISAO   TO GL-DIVISAO.
+           WRITE GL-RECORD.
+
+       3400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-LER-TRANSACAO - read the next TRANS-FILE record, setting
+      * the end-of-file switch when the file is exhausted.
+      *----------------------------------------------------------------
+       3100-LER-TRANSACAO.
+
+           READ TRANS-FILE
+               AT END MOVE "S" TO WS-SW-FIM-ARQUIVO
+           END-READ.
+
+           IF NOT FIM-ARQUIVO AND TT-TIPO-REG = "T"
+               MOVE TT-TOTAL-CONTROLE TO WS-TOTAL-INFORMADO
+               MOVE "S" TO WS-SW-FIM-ARQUIVO
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
 
            SOMA.
 
-               DISPLAY "SOMA = " WS-SOMA.
+               COMPUTE WS-SOMA = WS-N01 + WS-N02.
+               ADD WS-N01 WS-N02 TO WS-ACUM-SOMA.
+               IF EXECUTA-SOMA
+                   MOVE SPACES TO WS-LINHA-SAIDA
+                   STRING "SOMA = " WS-SOMA DELIMITED BY SIZE
+                       INTO WS-LINHA-SAIDA
+                   WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA
+               END-IF.
 
            FIM-SOMA.
 
            SUBTRACAO.
 
-               DISPLAY "SUBTRA��O = " WS-SUBTRACAO.
+               COMPUTE WS-SUBTRACAO  = WS-N01 - WS-N02.
+               IF EXECUTA-SUBTRACAO
+                   MOVE SPACES TO WS-LINHA-SAIDA
+                   STRING "SUBTRACAO = " WS-SUBTRACAO DELIMITED BY SIZE
+                       INTO WS-LINHA-SAIDA
+                   WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA
+               END-IF.
 
            FIM-SUBTRACAO.
 
            MULTIPLICACAO.
 
-               DISPLAY "MULTIPLICACAO = " WS-MULTIPLICACAO.
+               COMPUTE WS-MULTIPLICACAO  = WS-N01 * WS-N02.
+               IF EXECUTA-MULT
+                   MOVE SPACES TO WS-LINHA-SAIDA
+                   STRING "MULTIPLICACAO = " WS-MULTIPLICACAO
+                       DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+                   WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA
+               END-IF.
 
            FIM-MULTIPLICACAO.
 
 
            DIVISAO.
 
-               DISPLAY "DIVIS�O = " WS-DIVISAO.
+               MOVE "N" TO WS-SW-DIVISAO-ZERO.
+
+               IF WS-N02 = ZERO
+                   MOVE "S" TO WS-SW-DIVISAO-ZERO
+                   MOVE SPACES TO WS-LINHA-EXCP
+                   STRING "DIVISAO - WS-N02 ZERADO - N01=" WS-N01
+                       " N02=" WS-N02 DELIMITED BY SIZE
+                       INTO WS-LINHA-EXCP
+                   WRITE EXCP-RECORD FROM WS-LINHA-EXCP
+                   MOVE ZERO TO WS-DIVISAO
+                   GO TO FIM-DIVISAO
+               END-IF.
+
+               COMPUTE WS-DIVISAO  = WS-N01 / WS-N02.
+               IF EXECUTA-DIVISAO
+                   MOVE SPACES TO WS-LINHA-SAIDA
+                   STRING "DIVISAO = " WS-DIVISAO DELIMITED BY SIZE
+                       INTO WS-LINHA-SAIDA
+                   WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA
+               END-IF.
 
            FIM-DIVISAO.
 
 
-               ACCEPT WS-DATA FROM DAY YYYYDDD
-               DISPLAY WS-DATA
+      *----------------------------------------------------------------
+      * 4000-RECONCILIACAO - compare the WS-ACUM-SOMA running total
+      * against the control total supplied on the trailer record and
+      * report whether the run is balanced.
+      *----------------------------------------------------------------
+       4000-RECONCILIACAO.
+
+           MOVE WS-ACUM-SOMA       TO WS-ACUM-SOMA-ED.
+           MOVE WS-TOTAL-INFORMADO TO WS-TOTAL-INFORMADO-ED.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           IF WS-ACUM-SOMA = WS-TOTAL-INFORMADO
+               STRING "RECONCILIACAO BALANCEADA - TOTAL="
+                   WS-ACUM-SOMA-ED
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+           ELSE
+               STRING "RECONCILIACAO FORA DE BALANCO - CALCULADO="
+                   WS-ACUM-SOMA-ED " INFORMADO=" WS-TOTAL-INFORMADO-ED
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+           END-IF.
+           WRITE SAIDA-RECORD FROM WS-LINHA-SAIDA.
+           DISPLAY WS-LINHA-SAIDA.
+
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-FINALIZACAO - close the batch files before GOBACK. Only a
+      * run that reaches here (fresh or RESTART) has completed
+      * normally, so CHECKPOINT-FILE is always truncated at this point
+      * to start the next run with a clean checkpoint trail - otherwise
+      * a stale checkpoint from this already-completed run would be
+      * left behind to mislead a later RESTART of an unrelated run.
+      *----------------------------------------------------------------
+       8000-FINALIZACAO.
+
+           CLOSE TRANS-FILE.
+           CLOSE SAIDA-FILE.
+           CLOSE EXCECOES-FILE.
+           CLOSE AUDITORIA-FILE.
+           CLOSE GL-FILE.
+           IF CHECKPOINT-ABERTO
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       8000-EXIT.
+           EXIT.
 
-               GOBACK.
